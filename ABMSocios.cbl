@@ -0,0 +1,423 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu unico de Alta/Baja/Modificacion/Consulta/Listado
+      *          de socios, para no tener que invocar Alternativa2,
+      *          grabaAlternativa y LeeClaveAlternativa por separado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       FD  AUDITORIA.
+       01  lin-audit pic x(199).
+       WORKING-STORAGE SECTION.
+       01  w-operador pic x(10) value spaces.
+       01  reg-antes.
+           03 ant-nom pic x(10).
+           03 ant-apell pic x(10).
+           03 ant-importe pic 9(8)v99.
+           03 ant-tel pic 9(10).
+           03 ant-provincia pic x(12).
+           03 ant-localidad pic x(12).
+           03 ant-calle pic x(12).
+           03 ant-nro-calle pic 9(4).
+       01  reg-despues.
+           03 des-nom pic x(10).
+           03 des-apell pic x(10).
+           03 des-importe pic 9(8)v99.
+           03 des-tel pic 9(10).
+           03 des-provincia pic x(12).
+           03 des-localidad pic x(12).
+           03 des-calle pic x(12).
+           03 des-nro-calle pic 9(4).
+       01  lin-audit-det.
+           03 lad-fecha pic 9(8).
+           03 filler pic x(1) value space.
+           03 lad-hora pic 9(8).
+           03 filler pic x(1) value space.
+           03 lad-operador pic x(10).
+           03 filler pic x(1) value space.
+           03 lad-operacion pic x(4).
+           03 filler pic x(1) value space.
+           03 lad-nro pic 999.
+           03 filler pic x(1) value space.
+           03 lad-antes pic x(80).
+           03 filler pic x(1) value space.
+           03 lad-despues pic x(80).
+       01  lin-soc.
+           03 filler pic x(14) value "NUMERO SOCIO:".
+           03 l-soc-num pic zzz value spaces.
+           03 filler pic x(13) value all ".".
+           03 filler pic x(11) value "NOMBRE:".
+           03 l-nombre pic x(10) value spaces.
+           03 filler pic x(23) value spaces.
+       01  lin-resto.
+           03 lin-apellido.
+               05 filler pic x(30) value all ".".
+               05 filler pic x(9) value "APELLIDO:".
+               05 filler pic x(2) value spaces.
+               05 l-apell pic x(10) value spaces.
+               05 filler pic x(21) value spaces.
+           03  lin-saldo.
+               05 filler pic x(30) value all ".".
+               05 filler pic x(9) value "SALDO:".
+               05 filler pic x(2) value spaces.
+               05 l-saldo pic z.zzz.zzz.zz9,99.
+               05 filler pic x(21) value spaces.
+           03  lin-tel.
+               05 filler pic x(30) value all ".".
+               05 filler pic x(9) value "TELEFONO:".
+               05 filler pic x(2) value spaces.
+               05 l-telef pic zzzzzzzzzz value spaces.
+               05 filler pic x(21) value spaces.
+           03  lin-provincia.
+               05 filler pic x(30) value all ".".
+               05 filler pic x(10) value "PROVINCIA:".
+               05 filler pic x(1) value spaces.
+               05 l-prov pic x(12) value spaces.
+           03  lin-dom.
+               05 filler pic x(30) value all ".".
+               05 filler pic x(10) value "DOMICILIO:".
+               05 l-loc pic x(12) value spaces.
+               05 filler pic x(6) value "CALLE:".
+               05 l-calle pic x(12) value spaces.
+               05 filler pic x(4) value "NRO:".
+               05 l-nro-calle pic zzz9 value spaces.
+
+       77  w-opcion pic 9.
+           88 salir value 9.
+       77  w-existe pic x value "N".
+           88  existe-socio value "S".
+       77  w-conf pic x value "N".
+           88  confirma-baja value "S" "s".
+       77  w-nom-ok pic x value "N".
+           88  nombre-ok value "S".
+       77  w-apell-ok pic x value "N".
+           88  apellido-ok value "S".
+       77  w-flag pic 9 value zero.
+       77  nom-ant pic x(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM with test after UNTIL salir
+               PERFORM 200-MENU
+               PERFORM 300-PROCESO-MENU
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O SOCIOS.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY "Ingrese su identificacion de operador"
+           ACCEPT w-operador.
+
+       200-MENU.
+           PERFORM 230-MOSTRAR-OPCIONES.
+           ACCEPT w-opcion.
+
+       230-MOSTRAR-OPCIONES.
+           display "1 - Alta de socio".
+           display "2 - Baja de socio".
+           display "3 - Modificacion de socio".
+           display "4 - Consulta de socio".
+           display "5 - Listado de socios".
+           display "9 - Salir".
+
+       300-PROCESO-MENU.
+           EVALUATE w-opcion
+               WHEN 1 PERFORM 400-ALTA-SOCIO
+               WHEN 2 PERFORM 500-BAJA-SOCIO
+               WHEN 3 PERFORM 600-MODIFICA-SOCIO
+               WHEN 4 PERFORM 700-CONSULTA
+               WHEN 5 PERFORM 800-LISTADO
+               WHEN 9 NEXT SENTENCE
+               WHEN OTHER DISPLAY "Opcion invalida"
+           END-EVALUATE.
+
+      ******************************************************************
+      * ALTA DE SOCIO
+      ******************************************************************
+       400-ALTA-SOCIO.
+           display "ingrese nro de socio nuevo"
+           accept soc-nro
+           PERFORM 410-VERIFICO-SOCIO
+           IF existe-socio
+               DISPLAY "el socio " soc-nro
+                   " ya existe, use Modificacion"
+           ELSE
+               PERFORM 420-INGRESO-DATOS
+               PERFORM 430-GRABO-REGISTRO
+           END-IF.
+
+       410-VERIFICO-SOCIO.
+           MOVE "N" TO w-existe.
+           READ SOCIOS INVALID KEY
+                   MOVE "N" TO w-existe
+               NOT INVALID KEY
+                   MOVE "S" TO w-existe
+           END-READ.
+
+       420-INGRESO-DATOS.
+           DISPLAY "INGRESE LOS DATOS DEL SOCIO: "
+           PERFORM 421-PIDO-NOMBRE
+           PERFORM 423-PIDO-APELLIDO
+           DISPLAY "saldo"
+           ACCEPT soc-importe
+           DISPLAY "telefono"
+           ACCEPT soc-tel
+           DISPLAY "provincia"
+           ACCEPT soc-provincia
+           DISPLAY "localidad"
+           ACCEPT soc-localidad
+           DISPLAY "calle del domicilio"
+           ACCEPT soc-calle
+           DISPLAY "numero de calle"
+           ACCEPT soc-nro-calle.
+
+       421-PIDO-NOMBRE.
+           MOVE "N" TO w-nom-ok.
+           PERFORM UNTIL nombre-ok
+               PERFORM 422-ACEPTO-NOMBRE
+           END-PERFORM.
+
+       422-ACEPTO-NOMBRE.
+           display "nombre"
+           accept soc-nom
+           IF soc-nom = SPACES
+               DISPLAY "El nombre no puede quedar en blanco"
+           ELSE
+               MOVE "S" TO w-nom-ok
+           END-IF.
+
+       423-PIDO-APELLIDO.
+           MOVE "N" TO w-apell-ok.
+           PERFORM UNTIL apellido-ok
+               PERFORM 424-ACEPTO-APELLIDO
+           END-PERFORM.
+
+       424-ACEPTO-APELLIDO.
+           DISPLAY "apellido"
+           ACCEPT soc-apell
+           IF soc-apell = SPACES
+               DISPLAY "El apellido no puede quedar en blanco"
+           ELSE
+               MOVE "S" TO w-apell-ok
+           END-IF.
+
+       430-GRABO-REGISTRO.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "el socio " soc-nro " ya existe, no se grabo"
+               NOT INVALID KEY
+                   MOVE SPACES TO reg-antes
+                   PERFORM 880-CAPTURO-DESPUES
+                   MOVE "ALTA" TO lad-operacion
+                   PERFORM 870-ESCRIBO-AUDITORIA
+           END-WRITE.
+
+      ******************************************************************
+      * BAJA DE SOCIO
+      ******************************************************************
+       500-BAJA-SOCIO.
+           display "ingrese nro de socio a dar de baja"
+           accept soc-nro
+           READ SOCIOS INVALID KEY
+               DISPLAY "Numero no encontrado"
+           NOT INVALID KEY
+               PERFORM 510-CONFIRMO-BAJA
+           END-READ.
+
+       510-CONFIRMO-BAJA.
+           DISPLAY "SOCIO: " soc-nro " - " soc-nom " " soc-apell
+           DISPLAY "Confirma la baja de este socio (S/N)?"
+           MOVE "N" TO w-conf
+           ACCEPT w-conf
+           IF confirma-baja
+               PERFORM 520-CAPTURO-ANTES
+               DELETE SOCIOS RECORD
+                   INVALID KEY
+                       DISPLAY "no pude dar de baja"
+                   NOT INVALID KEY
+                       DISPLAY "Socio dado de baja"
+                       MOVE SPACES TO reg-despues
+                       MOVE "BAJA" TO lad-operacion
+                       PERFORM 870-ESCRIBO-AUDITORIA
+               END-DELETE
+           ELSE
+               DISPLAY "Baja cancelada"
+           END-IF.
+
+       520-CAPTURO-ANTES.
+           MOVE soc-nom TO ant-nom.
+           MOVE soc-apell TO ant-apell.
+           MOVE soc-importe TO ant-importe.
+           MOVE soc-tel TO ant-tel.
+           MOVE soc-provincia TO ant-provincia.
+           MOVE soc-localidad TO ant-localidad.
+           MOVE soc-calle TO ant-calle.
+           MOVE soc-nro-calle TO ant-nro-calle.
+
+      ******************************************************************
+      * MODIFICACION DE SOCIO
+      ******************************************************************
+       600-MODIFICA-SOCIO.
+           display "ingrese nro de socio a modificar"
+           accept soc-nro
+           READ SOCIOS INVALID KEY
+               DISPLAY "Numero no encontrado"
+           NOT INVALID KEY
+               PERFORM 610-MOSTRAR-ACTUAL
+               PERFORM 520-CAPTURO-ANTES
+               PERFORM 420-INGRESO-DATOS
+               PERFORM 620-REESCRIBO-REGISTRO
+           END-READ.
+
+       610-MOSTRAR-ACTUAL.
+           DISPLAY "DATOS ACTUALES, INGRESE LOS NUEVOS A CONTINUACION:"
+           DISPLAY "nombre actual.........: " soc-nom
+           DISPLAY "apellido actual.......: " soc-apell
+           DISPLAY "saldo actual..........: " soc-importe
+           DISPLAY "telefono actual.......: " soc-tel
+           DISPLAY "provincia actual......: " soc-provincia
+           DISPLAY "localidad actual......: " soc-localidad
+           DISPLAY "calle actual..........: " soc-calle
+           DISPLAY "nro de calle actual...: " soc-nro-calle.
+
+       620-REESCRIBO-REGISTRO.
+           REWRITE soc-reg
+               INVALID KEY
+                   DISPLAY "no pude modificar"
+               NOT INVALID KEY
+                   PERFORM 880-CAPTURO-DESPUES
+                   MOVE "MODI" TO lad-operacion
+                   PERFORM 870-ESCRIBO-AUDITORIA
+           END-REWRITE.
+
+      ******************************************************************
+      * CONSULTA DE SOCIO
+      ******************************************************************
+       700-CONSULTA.
+           display "1 - Buscar por codigo de socio".
+           display "2 - Buscar por nombre de socio".
+           accept w-opcion
+           EVALUATE w-opcion
+               WHEN 1 PERFORM 710-LEER-POR-NUM
+               WHEN 2 PERFORM 720-LEER-POR-NOM
+               WHEN OTHER DISPLAY "Opcion invalida"
+           END-EVALUATE.
+
+       710-LEER-POR-NUM.
+           display "Ingrese un nro de socio"
+           accept soc-nro
+           READ SOCIOS INVALID KEY
+               display "Numero no encontrado"
+           NOT INVALID KEY
+               PERFORM 730-MOSTRAR-DATOS
+           END-READ.
+
+       720-LEER-POR-NOM.
+           display "Ingrese nombre"
+           accept soc-nom
+           move soc-nom to nom-ant
+           START SOCIOS KEY IS = soc-nom INVALID KEY
+                   display "Nombre no encontrado"
+               NOT INVALID KEY
+                   PERFORM 722-PROCESAR-COINCIDENCIAS
+           END-START.
+
+       722-PROCESAR-COINCIDENCIAS.
+           MOVE ZERO TO w-flag.
+           PERFORM 810-LEE-SIGUIENTE.
+           PERFORM UNTIL w-flag = 1 OR soc-nom NOT = nom-ant
+               PERFORM 730-MOSTRAR-DATOS
+               PERFORM 810-LEE-SIGUIENTE
+           END-PERFORM.
+
+       730-MOSTRAR-DATOS.
+           MOVE soc-nro TO l-soc-num.
+           MOVE soc-nom TO l-nombre.
+           DISPLAY lin-soc.
+           MOVE soc-apell TO l-apell.
+           MOVE soc-importe TO l-saldo.
+           MOVE soc-tel TO l-telef.
+           MOVE soc-provincia TO l-prov.
+           MOVE soc-localidad TO l-loc.
+           MOVE soc-calle TO l-calle.
+           MOVE soc-nro-calle TO l-nro-calle.
+           DISPLAY lin-apellido.
+           DISPLAY lin-saldo.
+           DISPLAY lin-tel.
+           DISPLAY lin-provincia.
+           DISPLAY lin-dom.
+
+      ******************************************************************
+      * LISTADO DE SOCIOS
+      ******************************************************************
+       800-LISTADO.
+           MOVE ZERO TO w-flag.
+           MOVE ZEROS TO soc-nro.
+           START SOCIOS KEY IS NOT LESS soc-nro
+               INVALID KEY
+                   MOVE 1 TO w-flag
+           END-START.
+           PERFORM 810-LEE-SIGUIENTE.
+           PERFORM UNTIL w-flag = 1
+               PERFORM 730-MOSTRAR-DATOS
+               PERFORM 810-LEE-SIGUIENTE
+           END-PERFORM.
+
+       810-LEE-SIGUIENTE.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag.
+
+      ******************************************************************
+      * AUDITORIA
+      ******************************************************************
+       870-ESCRIBO-AUDITORIA.
+           ACCEPT lad-fecha FROM DATE YYYYMMDD.
+           ACCEPT lad-hora FROM TIME.
+           MOVE w-operador TO lad-operador.
+           MOVE soc-nro TO lad-nro.
+           MOVE reg-antes TO lad-antes.
+           MOVE reg-despues TO lad-despues.
+           WRITE lin-audit FROM lin-audit-det.
+
+       880-CAPTURO-DESPUES.
+           MOVE soc-nom TO des-nom.
+           MOVE soc-apell TO des-apell.
+           MOVE soc-importe TO des-importe.
+           MOVE soc-tel TO des-tel.
+           MOVE soc-provincia TO des-provincia.
+           MOVE soc-localidad TO des-localidad.
+           MOVE soc-calle TO des-calle.
+           MOVE soc-nro-calle TO des-nro-calle.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE AUDITORIA.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
