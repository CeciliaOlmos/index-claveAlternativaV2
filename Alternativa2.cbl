@@ -74,8 +74,15 @@
        77  nom-ant pic x(10).
        77  soc-ant pic 999.
        77  w-opcion pic 9.
-           88 salir value 3.
+           88 salir value 4.
        77  w-cont pic 99.
+       77  w-opcion-lista pic 99.
+       01  tab-socios.
+           03 tab-nro pic 999 occurs 99 times.
+       77  w-crit pic 9.
+       77  w-valor pic x(12).
+       77  w-encontro pic x value "N".
+           88  encontro-alguno value "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-BUSQUEDA.
@@ -96,13 +103,15 @@
        230-MOSTRAR-OPCIONES.
            display "1 - Buscar por codigo de socio".
            display "2 - Buscar por nombre de socio".
-           display "3 - Salir".
+           display "3 - Buscar por provincia o localidad".
+           display "4 - Salir".
 
        300-PROCESO-MENU.
            EVALUATE w-opcion
                WHEN 1 PERFORM 330-LEER-POR-NUM thru 330-F-LEER-POR-NUM
                WHEN 2 PERFORM 350-LEER-POR-NOM
-               WHEN 3 NEXT SENTENCE
+               WHEN 3 PERFORM 380-BUSCAR-POR-UBICACION
+               WHEN 4 NEXT SENTENCE
            END-EVALUATE.
 
        330-LEER-POR-NUM.
@@ -167,23 +176,96 @@
            PERFORM 370-ELEGIR-CODIGO.
 
        362-MOSTRAR-NOMBRE.
-           DISPLAY "NUMERO SOCIO:",soc-nro,"...........NOMBRE:",soc-nom.
-           move soc-nro to soc-ant.
-           add 1 to w-cont.
+           IF w-cont < 99
+               add 1 to w-cont
+               move soc-nro to tab-nro(w-cont)
+               DISPLAY w-cont,"- NUMERO SOCIO:",soc-nro,
+                       "...........NOMBRE:",soc-nom
+               move soc-nro to soc-ant
+           ELSE
+               DISPLAY "Hay mas de 99 coincidencias, "
+                   "se muestran solo las primeras 99"
+           END-IF.
 
        360-PIDO-NUM.
            display "Ingrese un nro de socio"
            accept soc-nro.
 
        370-ELEGIR-CODIGO.
-           IF w-cont = 1 THEN
-                MOVE soc-ant to soc-nro
-                PERFORM 363-BUSCO-SOCIO
-                PERFORM 345-MOSTRAR-RESTO
+           EVALUATE TRUE
+               WHEN w-cont = 0
+                   PERFORM 330-LEER-POR-NUM
+               WHEN w-cont = 1
+                   MOVE soc-ant to soc-nro
+                   PERFORM 363-BUSCO-SOCIO
+                   PERFORM 345-MOSTRAR-RESTO
+               WHEN OTHER
+                   PERFORM 375-ELIJO-DE-LISTA
+           END-EVALUATE.
+
+       375-ELIJO-DE-LISTA.
+           DISPLAY "Se encontraron " w-cont " coincidencias".
+           DISPLAY "Ingrese el numero de opcion deseado (0 ninguno)".
+           ACCEPT w-opcion-lista.
+           IF w-opcion-lista = 0
+               CONTINUE
+           ELSE
+               IF w-opcion-lista > 0 AND w-opcion-lista NOT > w-cont
+                   MOVE tab-nro(w-opcion-lista) TO soc-nro
+                   PERFORM 363-BUSCO-SOCIO
+                   PERFORM 345-MOSTRAR-RESTO
+               ELSE
+                   DISPLAY "Opcion invalida"
+               END-IF
+           END-IF.
+
+       380-BUSCAR-POR-UBICACION.
+           display "1 - Buscar por provincia".
+           display "2 - Buscar por localidad".
+           accept w-crit.
+           IF w-crit NOT = 1 AND w-crit NOT = 2
+               DISPLAY "Criterio invalido"
            ELSE
-              PERFORM 330-LEER-POR-NUM
+               display "Ingrese el valor a buscar"
+               accept w-valor
+               move "N" to w-encontro
+               PERFORM 385-INICIO-SCAN
+               PERFORM 390-RECORRER-SOCIOS
+               IF NOT encontro-alguno
+                   DISPLAY "No se encontraron socios con ese criterio"
+               END-IF
            END-IF.
 
+       385-INICIO-SCAN.
+           move zeros to soc-nro.
+           START SOCIOS KEY IS NOT LESS soc-nro
+                   INVALID KEY move 1 to sen
+               NOT INVALID KEY move 0 to sen
+           END-START.
+
+       390-RECORRER-SOCIOS.
+           PERFORM 357-LEER-SOCIOS
+           PERFORM UNTIL fin-de-archivo
+                   PERFORM 395-VERIFICO-COINCIDENCIA
+                   PERFORM 357-LEER-SOCIOS
+           END-PERFORM.
+
+       395-VERIFICO-COINCIDENCIA.
+           EVALUATE w-crit
+               WHEN 1
+                   IF soc-provincia = w-valor
+                       PERFORM 335-MOSTRAR-DATOS
+                       move "S" to w-encontro
+                   END-IF
+               WHEN 2
+                   IF soc-localidad = w-valor
+                       PERFORM 335-MOSTRAR-DATOS
+                       move "S" to w-encontro
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Criterio invalido"
+           END-EVALUATE.
+
        400-FIN-BUSQUEDA.
            CLOSE SOCIOS.
        END PROGRAM YOUR-PROGRAM-NAME.
