@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reporte de excepciones de saldo (socios con saldo en
+      *          cero o por encima de un limite ingresado al comenzar
+      *          la corrida).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO "..\excepciones.lst"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+      * soc-importe no tiene signo: un saldo negativo no puede
+      * existir en el archivo tal como esta definido el campo; el
+      * reporte solo puede detectar saldo en cero o por encima del
+      * limite ingresado.
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       FD  LISTADO.
+       01  lin-imp pic x(80).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9 value zero.
+       77  w-umbral pic 9(8)v99 value zero.
+       77  w-cuenta pic 9(5) value zero.
+       01  lin-encabezado.
+           03 filler pic x(10) value "LIMITE: ".
+           03 l-umbral pic zz.zzz.zz9,99.
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-titulo.
+           03 filler pic x(6) value "SOCIO".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(10) value "NOMBRE".
+           03 filler pic x(10) value "APELLIDO".
+           03 filler pic x(15) value "SALDO".
+           03 filler pic x(20) value "MOTIVO".
+       01  lin-detalle.
+           03 l-nro pic zzz value spaces.
+           03 filler pic x(8) value spaces.
+           03 l-nombre pic x(10) value spaces.
+           03 l-apell pic x(10) value spaces.
+           03 l-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(3) value spaces.
+           03 l-motivo pic x(20) value spaces.
+       01  lin-cuenta.
+           03 filler pic x(30) value "TOTAL DE EXCEPCIONES: ".
+           03 l-cuenta pic zzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEE-SOCIOS.
+           PERFORM UNTIL w-flag = 1
+               PERFORM 300-VERIFICO-EXCEPCION
+               PERFORM 200-LEE-SOCIOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT LISTADO.
+           DISPLAY "Ingrese el importe limite para saldos atipicos".
+           ACCEPT w-umbral.
+           MOVE w-umbral TO l-umbral.
+           WRITE lin-imp FROM lin-encabezado.
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-titulo.
+           WRITE lin-imp FROM lin-guarda.
+
+       200-LEE-SOCIOS.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag.
+
+       300-VERIFICO-EXCEPCION.
+           IF soc-importe = ZERO
+               MOVE "SALDO EN CERO" TO l-motivo
+               PERFORM 320-IMPRIMO-DETALLE
+           ELSE
+               IF soc-importe > w-umbral
+                   MOVE "SUPERA EL LIMITE" TO l-motivo
+                   PERFORM 320-IMPRIMO-DETALLE
+               END-IF
+           END-IF.
+
+       320-IMPRIMO-DETALLE.
+           MOVE soc-nro TO l-nro.
+           MOVE soc-nom TO l-nombre.
+           MOVE soc-apell TO l-apell.
+           MOVE soc-importe TO l-saldo.
+           WRITE lin-imp FROM lin-detalle.
+           ADD 1 TO w-cuenta.
+
+       900-FIN.
+           MOVE w-cuenta TO l-cuenta.
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-cuenta.
+           CLOSE SOCIOS.
+           CLOSE LISTADO.
+       END PROGRAM YOUR-PROGRAM-NAME.
