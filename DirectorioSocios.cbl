@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Listado de socios para correspondencia, ordenado por
+      *          localidad y calle, con nombre y apellido y el
+      *          domicilio completo de cada socio.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT ARCH-ORDEN ASSIGN TO "..\orddir.tmp".
+           SELECT LISTADO ASSIGN TO "..\directorio.lst"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       SD  ARCH-ORDEN.
+       01  reg-orden.
+           03 ord-nro pic 999.
+           03 ord-nom pic x(10).
+           03 ord-apell pic x(10).
+           03 ord-importe pic 9(8)v99.
+           03 ord-tel pic 9(10).
+           03 ord-provincia pic x(12).
+           03 ord-localidad pic x(12).
+           03 ord-calle pic x(12).
+           03 ord-nro-calle pic 9(4).
+       FD  LISTADO.
+       01  lin-imp pic x(90).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9 value zero.
+       01  lin-encabezado.
+           03 filler pic x(10) value "NOMBRE".
+           03 filler pic x(12) value spaces.
+           03 filler pic x(10) value "APELLIDO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(12) value "LOCALIDAD".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(12) value "CALLE".
+           03 filler pic x(5) value "NRO.".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(12) value "PROVINCIA".
+       01  lin-guarda.
+           03 filler pic x(90) value all "-".
+       01  lin-detalle.
+           03 l-nombre pic x(10) value spaces.
+           03 filler pic x(2) value spaces.
+           03 l-apell pic x(10) value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-loc pic x(12) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-calle pic x(12) value spaces.
+           03 filler pic x(1) value spaces.
+           03 l-nro-calle pic zzz9.
+           03 filler pic x(3) value spaces.
+           03 l-prov pic x(12) value spaces.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           SORT ARCH-ORDEN
+               ON ASCENDING KEY ord-localidad ord-calle ord-nro-calle
+               USING SOCIOS
+               OUTPUT PROCEDURE IS 300-PROCESAR-ORDENADO.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN OUTPUT LISTADO.
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-encabezado.
+           WRITE lin-imp FROM lin-guarda.
+
+       300-PROCESAR-ORDENADO.
+           PERFORM 310-LEO-ORDENADO.
+           PERFORM UNTIL w-flag = 1
+               PERFORM 320-IMPRIMO-DETALLE
+               PERFORM 310-LEO-ORDENADO
+           END-PERFORM.
+
+       310-LEO-ORDENADO.
+           RETURN ARCH-ORDEN AT END MOVE 1 TO w-flag.
+
+       320-IMPRIMO-DETALLE.
+           MOVE ord-nom TO l-nombre.
+           MOVE ord-apell TO l-apell.
+           MOVE ord-localidad TO l-loc.
+           MOVE ord-calle TO l-calle.
+           MOVE ord-nro-calle TO l-nro-calle.
+           MOVE ord-provincia TO l-prov.
+           WRITE lin-imp FROM lin-detalle.
+
+       900-FIN.
+           WRITE lin-imp FROM lin-guarda.
+           CLOSE LISTADO.
+       END PROGRAM YOUR-PROGRAM-NAME.
