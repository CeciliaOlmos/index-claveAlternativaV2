@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Impresion del estado de cuenta de cada socio, un
+      *          socio por pagina, para toda la cartera o para un
+      *          rango de numeros de socio ingresado al comenzar la
+      *          corrida.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO "..\estadocuenta.lst"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       FD  LISTADO.
+       01  lin-imp pic x(90).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9 value zero.
+       77  w-desde pic 999 value zero.
+       77  w-hasta pic 999 value 999.
+       77  w-primera pic x value "S".
+       01  w-fecha-hoy pic 9(6).
+       01  w-fecha-hoy-r redefines w-fecha-hoy.
+           03  w-fh-anio pic 99.
+           03  w-fh-mes pic 99.
+           03  w-fh-dia pic 99.
+       01  lin-titulo.
+           03 filler pic x(20) value "ESTADO DE CUENTA".
+           03 filler pic x(50) value spaces.
+           03 filler pic x(7) value "FECHA: ".
+           03 l-dia pic 99.
+           03 filler pic x(1) value "/".
+           03 l-mes pic 99.
+           03 filler pic x(1) value "/".
+           03 l-anio pic 99.
+       01  lin-guarda.
+           03 filler pic x(90) value all "-".
+       01  lin-socio.
+           03 filler pic x(14) value "NUMERO SOCIO:".
+           03 l-soc-num pic zzz value spaces.
+           03 filler pic x(13) value all ".".
+           03 filler pic x(11) value "NOMBRE:".
+           03 l-nombre pic x(10) value spaces.
+           03 filler pic x(23) value spaces.
+       01  lin-apellido.
+           03 filler pic x(30) value all ".".
+           03 filler pic x(9) value "APELLIDO:".
+           03 filler pic x(2) value spaces.
+           03 l-apell pic x(10) value spaces.
+           03 filler pic x(21) value spaces.
+       01  lin-saldo.
+           03 filler pic x(30) value all ".".
+           03 filler pic x(9) value "SALDO:".
+           03 filler pic x(2) value spaces.
+           03 l-saldo pic z.zzz.zzz.zz9,99.
+           03 filler pic x(21) value spaces.
+       01  lin-tel.
+           03 filler pic x(30) value all ".".
+           03 filler pic x(9) value "TELEFONO:".
+           03 filler pic x(2) value spaces.
+           03 l-telef pic zzzzzzzzzz value spaces.
+           03 filler pic x(21) value spaces.
+       01  lin-provincia.
+           03 filler pic x(30) value all ".".
+           03 filler pic x(10) value "PROVINCIA:".
+           03 filler pic x(1) value spaces.
+           03 l-prov pic x(12) value spaces.
+       01  lin-dom.
+           03 filler pic x(30) value all ".".
+           03 filler pic x(10) value "DOMICILIO:".
+           03 l-loc pic x(12) value spaces.
+           03 filler pic x(6) value "CALLE:".
+           03 l-calle pic x(12) value spaces.
+           03 filler pic x(4) value "NRO:".
+           03 l-nro-calle pic zzz9 value spaces.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEE-SOCIOS.
+           PERFORM UNTIL w-flag = 1
+               PERFORM 300-IMPRIMO-ESTADO
+               PERFORM 200-LEE-SOCIOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT LISTADO.
+           ACCEPT w-fecha-hoy FROM DATE.
+           DISPLAY "Socio desde (0 para toda la cartera)".
+           ACCEPT w-desde.
+           DISPLAY "Socio hasta (999 para toda la cartera)".
+           ACCEPT w-hasta.
+           IF w-desde NOT = ZERO
+               MOVE w-desde TO soc-nro
+               PERFORM 150-POSICIONAR
+           END-IF.
+
+       150-POSICIONAR.
+           START SOCIOS KEY IS NOT LESS soc-nro
+               INVALID KEY
+                   DISPLAY "No hay socios desde ese numero"
+                   MOVE 1 TO w-flag
+           END-START.
+
+       200-LEE-SOCIOS.
+           IF w-flag NOT = 1
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag
+               IF w-flag NOT = 1 AND soc-nro > w-hasta
+                   MOVE 1 TO w-flag
+               END-IF
+           END-IF.
+
+       300-IMPRIMO-ESTADO.
+           MOVE w-fh-dia TO l-dia.
+           MOVE w-fh-mes TO l-mes.
+           MOVE w-fh-anio TO l-anio.
+           MOVE soc-nro TO l-soc-num.
+           MOVE soc-nom TO l-nombre.
+           MOVE soc-apell TO l-apell.
+           MOVE soc-importe TO l-saldo.
+           MOVE soc-tel TO l-telef.
+           MOVE soc-provincia TO l-prov.
+           MOVE soc-localidad TO l-loc.
+           MOVE soc-calle TO l-calle.
+           MOVE soc-nro-calle TO l-nro-calle.
+           IF w-primera = "S"
+               WRITE lin-imp FROM lin-titulo
+               MOVE "N" TO w-primera
+           ELSE
+               WRITE lin-imp FROM lin-titulo AFTER ADVANCING PAGE
+           END-IF
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-socio.
+           WRITE lin-imp FROM lin-apellido.
+           WRITE lin-imp FROM lin-saldo.
+           WRITE lin-imp FROM lin-tel.
+           WRITE lin-imp FROM lin-provincia.
+           WRITE lin-imp FROM lin-dom.
+           WRITE lin-imp FROM lin-guarda.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE LISTADO.
+       END PROGRAM YOUR-PROGRAM-NAME.
