@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta socios.dat a un archivo de texto delimitado
+      *          por comas, un socio por linea, para su uso en
+      *          planillas de calculo u otros sistemas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT ARCH-CSV ASSIGN TO "..\socios.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       FD  ARCH-CSV.
+       01  lin-csv pic x(92).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9 value zero.
+       01  lin-csv-det.
+           03 c-nro pic 999.
+           03 filler pic x(1) value ",".
+           03 c-nom pic x(10).
+           03 filler pic x(1) value ",".
+           03 c-apell pic x(10).
+           03 filler pic x(1) value ",".
+           03 c-importe pic 9(8).99.
+           03 filler pic x(1) value ",".
+           03 c-tel pic 9(10).
+           03 filler pic x(1) value ",".
+           03 c-provincia pic x(12).
+           03 filler pic x(1) value ",".
+           03 c-localidad pic x(12).
+           03 filler pic x(1) value ",".
+           03 c-calle pic x(12).
+           03 filler pic x(1) value ",".
+           03 c-nro-calle pic 9(4).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEE-SOCIOS.
+           PERFORM UNTIL w-flag = 1
+               PERFORM 300-ESCRIBO-LINEA
+               PERFORM 200-LEE-SOCIOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT ARCH-CSV.
+
+       200-LEE-SOCIOS.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag.
+
+       300-ESCRIBO-LINEA.
+           MOVE soc-nro TO c-nro.
+           MOVE soc-nom TO c-nom.
+           MOVE soc-apell TO c-apell.
+           MOVE soc-importe TO c-importe.
+           MOVE soc-tel TO c-tel.
+           MOVE soc-provincia TO c-provincia.
+           MOVE soc-localidad TO c-localidad.
+           MOVE soc-calle TO c-calle.
+           MOVE soc-nro-calle TO c-nro-calle.
+           WRITE lin-csv FROM lin-csv-det.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE ARCH-CSV.
+       END PROGRAM YOUR-PROGRAM-NAME.
