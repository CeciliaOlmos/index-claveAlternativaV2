@@ -12,9 +12,11 @@
        FILE-CONTROL.
            SELECT socios ASSIGN TO "..\socios.dat"
            ORGANIZATION INDEXED
-           ACCESS MODE is SEQUENTIAL
+           ACCESS MODE is DYNAMIC
            record KEY is soc-nro
            ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO "..\listado.lst"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
@@ -28,8 +30,19 @@
            03 soc-localidad pic x(12).
            03 soc-calle pic x(12).
            03 soc-nro-calle pic 9(4).
+       FD  LISTADO.
+       01  lin-imp pic x(104).
        WORKING-STORAGE SECTION.
        01  w-flag pic 9 value ZERO.
+       01  w-lineas pic 99 value zero.
+       01  w-pagina pic 999 value zero.
+       01  w-total-importe pic 9(11)v99 value zero.
+       01  w-nro-inicio pic 999 value zero.
+       01  w-fecha-hoy pic 9(6).
+       01  w-fecha-hoy-r redefines w-fecha-hoy.
+           03  w-fh-anio pic 99.
+           03  w-fh-mes pic 99.
+           03  w-fh-dia pic 99.
        01  lin-soc.
            03 filler pic x(6) value "NUMERO".
        01  lin-soc2.
@@ -52,6 +65,17 @@
            03 filler pic x(3) value spaces.
        01  lin-guarda.
            03 filler pic x(104) value all "-".
+       01  lin-encabezado.
+           03 filler pic x(7) value "FECHA: ".
+           03 l-dia pic 99.
+           03 filler pic x(1) value "/".
+           03 l-mes pic 99.
+           03 filler pic x(1) value "/".
+           03 l-anio pic 99.
+           03 filler pic x(10) value spaces.
+           03 filler pic x(8) value "PAGINA: ".
+           03 l-pagina pic zz9.
+           03 filler pic x(73) value spaces.
        01  lin-detalle.
            03 l-soc-num pic zzz value spaces.
            03 filler pic x(5) value spaces.
@@ -68,6 +92,11 @@
            03 l-calle pic x(12) value spaces.
            03 filler pic x(3) value spaces.
            03 l-nro-calle pic zzz9 value spaces.
+       01  lin-total.
+           03 l-titulo-total pic x(20) value "TOTAL GENERAL SALDO:".
+           03 filler pic x(2) value spaces.
+           03 l-total pic zz.zzz.zzz.zz9,99.
+           03 filler pic x(73) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-LECTURA.
@@ -80,19 +109,48 @@
            STOP RUN.
        100-INICIO-LECTURA.
            PERFORM 130-ABRIR-ARCHIVOS.
+           ACCEPT w-fecha-hoy FROM DATE.
            PERFORM 150-LISTAR-ENCABEZADO.
 
        130-ABRIR-ARCHIVOS.
            open INPUT SOCIOS.
+           open OUTPUT LISTADO.
+           DISPLAY "Nro de socio desde el cual reiniciar el listado".
+           DISPLAY "(0 para comenzar desde el principio)".
+           ACCEPT w-nro-inicio.
+           IF w-nro-inicio NOT = ZERO
+               MOVE w-nro-inicio TO soc-nro
+               PERFORM 140-POSICIONAR
+           END-IF.
+
+       140-POSICIONAR.
+           START SOCIOS KEY IS NOT LESS soc-nro
+               INVALID KEY
+                   DISPLAY "No hay socios desde ese numero"
+                   MOVE 1 TO w-flag
+           END-START.
 
        150-LISTAR-ENCABEZADO.
-           DISPLAY lin-guarda.
-           DISPLAY lin-soc.
-           DISPLAY lin-soc2.
-           DISPLAY lin-guarda.
+           ADD 1 TO w-pagina.
+           MOVE ZERO TO w-lineas.
+           MOVE w-fh-dia TO l-dia.
+           MOVE w-fh-mes TO l-mes.
+           MOVE w-fh-anio TO l-anio.
+           MOVE w-pagina TO l-pagina.
+           IF w-pagina = 1
+               WRITE lin-imp FROM lin-guarda
+           ELSE
+               WRITE lin-imp FROM lin-guarda AFTER ADVANCING PAGE
+           END-IF
+           WRITE lin-imp FROM lin-encabezado
+           WRITE lin-imp FROM lin-soc
+           WRITE lin-imp FROM lin-soc2
+           WRITE lin-imp FROM lin-guarda.
 
        200-LEE-ARCH-SOCIOS.
-           READ socios next at end move 1 to w-flag.
+           IF w-flag NOT = 1
+               READ socios next at end move 1 to w-flag
+           END-IF.
 
        300-PROCESO-LECTURA.
            move soc-nro to l-soc-num.
@@ -104,10 +162,22 @@
            move soc-localidad to l-loc.
            move soc-calle to l-calle.
            move soc-nro-calle to l-nro-calle.
-           DISPLAY lin-detalle.
-
-
+           WRITE lin-imp FROM lin-detalle.
+           ADD 1 TO w-lineas.
+           ADD soc-importe TO w-total-importe.
+           IF w-lineas = 60
+               PERFORM 150-LISTAR-ENCABEZADO
+           END-IF.
 
        400-FIN-LECTURA.
+           IF w-nro-inicio NOT = ZERO
+               MOVE "TOTAL PARCIAL SALDO:" TO l-titulo-total
+           ELSE
+               MOVE "TOTAL GENERAL SALDO:" TO l-titulo-total
+           END-IF.
+           MOVE w-total-importe TO l-total.
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-total.
            close SOCIOS.
+           close LISTADO.
        END PROGRAM YOUR-PROGRAM-NAME.
