@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Listado de socios agrupado por provincia/localidad,
+      *          con subtotal de saldo y cantidad de socios por
+      *          provincia y total general al pie.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           record KEY is soc-nro
+           ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT ARCH-ORDEN ASSIGN TO "..\ordgeo.tmp".
+           SELECT LISTADO ASSIGN TO "..\geografico.lst"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-nro pic 999.
+           03 soc-nom pic x(10).
+           03 soc-apell pic x(10).
+           03 soc-importe pic 9(8)v99.
+           03 soc-tel pic 9(10).
+           03 soc-provincia pic x(12).
+           03 soc-localidad pic x(12).
+           03 soc-calle pic x(12).
+           03 soc-nro-calle pic 9(4).
+       SD  ARCH-ORDEN.
+       01  reg-orden.
+           03 ord-nro pic 999.
+           03 ord-nom pic x(10).
+           03 ord-apell pic x(10).
+           03 ord-importe pic 9(8)v99.
+           03 ord-tel pic 9(10).
+           03 ord-provincia pic x(12).
+           03 ord-localidad pic x(12).
+           03 ord-calle pic x(12).
+           03 ord-nro-calle pic 9(4).
+       FD  LISTADO.
+       01  lin-imp pic x(90).
+       WORKING-STORAGE SECTION.
+       77  w-flag pic 9 value zero.
+       77  w-prov-ant pic x(12) value spaces.
+       77  w-sub-importe pic 9(11)v99 value zero.
+       77  w-sub-cuenta pic 9(5) value zero.
+       77  w-tot-importe pic 9(11)v99 value zero.
+       77  w-tot-cuenta pic 9(5) value zero.
+       01  lin-encabezado.
+           03 filler pic x(12) value "PROVINCIA".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(12) value "LOCALIDAD".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(10) value "SOCIO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(20) value "NOMBRE Y APELLIDO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(6) value "SALDO".
+       01  lin-guarda.
+           03 filler pic x(90) value all "-".
+       01  lin-detalle.
+           03 l-prov pic x(12) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-loc pic x(12) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-nro pic zzz value spaces.
+           03 filler pic x(8) value spaces.
+           03 l-nombre pic x(10) value spaces.
+           03 l-apell pic x(10) value spaces.
+           03 l-saldo pic zzz.zzz.zz9,99.
+       01  lin-subtotal.
+           03 filler pic x(12) value "SUBTOTAL".
+           03 filler pic x(5) value spaces.
+           03 l-sub-prov pic x(12) value spaces.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(9) value "SOCIOS: ".
+           03 l-sub-cuenta pic zzz9.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "SALDO: ".
+           03 l-sub-importe pic zz.zzz.zz9,99.
+       01  lin-total-general.
+           03 filler pic x(16) value "TOTAL GENERAL: ".
+           03 filler pic x(9) value "SOCIOS: ".
+           03 l-tot-cuenta pic zzz9.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "SALDO: ".
+           03 l-tot-importe pic zz.zzz.zzz.zz9,99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           SORT ARCH-ORDEN
+               ON ASCENDING KEY ord-provincia ord-localidad
+               USING SOCIOS
+               OUTPUT PROCEDURE IS 300-PROCESAR-ORDENADO.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN OUTPUT LISTADO.
+           WRITE lin-imp FROM lin-guarda.
+           WRITE lin-imp FROM lin-encabezado.
+           WRITE lin-imp FROM lin-guarda.
+
+       300-PROCESAR-ORDENADO.
+           PERFORM 310-LEO-ORDENADO.
+           IF w-flag NOT = 1
+               MOVE ord-provincia TO w-prov-ant
+           END-IF
+           PERFORM UNTIL w-flag = 1
+               IF ord-provincia NOT = w-prov-ant
+                   PERFORM 350-IMPRIMO-SUBTOTAL
+                   MOVE ord-provincia TO w-prov-ant
+               END-IF
+               PERFORM 320-IMPRIMO-DETALLE
+               ADD ord-importe TO w-sub-importe w-tot-importe
+               ADD 1 TO w-sub-cuenta w-tot-cuenta
+               PERFORM 310-LEO-ORDENADO
+           END-PERFORM.
+           PERFORM 350-IMPRIMO-SUBTOTAL.
+           PERFORM 360-IMPRIMO-TOTAL-GENERAL.
+
+       310-LEO-ORDENADO.
+           RETURN ARCH-ORDEN AT END MOVE 1 TO w-flag.
+
+       320-IMPRIMO-DETALLE.
+           MOVE ord-provincia TO l-prov.
+           MOVE ord-localidad TO l-loc.
+           MOVE ord-nro TO l-nro.
+           MOVE ord-nom TO l-nombre.
+           MOVE ord-apell TO l-apell.
+           MOVE ord-importe TO l-saldo.
+           WRITE lin-imp FROM lin-detalle.
+
+       350-IMPRIMO-SUBTOTAL.
+           IF w-sub-cuenta > 0
+               MOVE w-prov-ant TO l-sub-prov
+               MOVE w-sub-cuenta TO l-sub-cuenta
+               MOVE w-sub-importe TO l-sub-importe
+               WRITE lin-imp FROM lin-subtotal
+               WRITE lin-imp FROM lin-guarda
+               MOVE ZERO TO w-sub-cuenta
+               MOVE ZERO TO w-sub-importe
+           END-IF.
+
+       360-IMPRIMO-TOTAL-GENERAL.
+           MOVE w-tot-cuenta TO l-tot-cuenta.
+           MOVE w-tot-importe TO l-tot-importe.
+           WRITE lin-imp FROM lin-total-general.
+
+       900-FIN.
+           CLOSE LISTADO.
+       END PROGRAM YOUR-PROGRAM-NAME.
