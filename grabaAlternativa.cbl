@@ -14,6 +14,10 @@
            ACCESS MODE is DYNAMIC
            record KEY is soc-nro
            ALTERNATE record key is soc-nom WITH DUPLICATES.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT TRANSACCIONES ASSIGN TO "..\transacciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
@@ -27,29 +31,161 @@
            03 soc-localidad pic x(12).
            03 soc-calle pic x(12).
            03 soc-nro-calle pic 9(4).
+       FD  AUDITORIA.
+       01  lin-audit pic x(199).
+       FD  TRANSACCIONES.
+       01  reg-transaccion.
+           03 trn-nro pic 999.
+           03 trn-nom pic x(10).
+           03 trn-apell pic x(10).
+           03 trn-importe pic 9(8)v99.
+           03 trn-tel pic 9(10).
+           03 trn-provincia pic x(12).
+           03 trn-localidad pic x(12).
+           03 trn-calle pic x(12).
+           03 trn-nro-calle pic 9(4).
        WORKING-STORAGE SECTION.
+       01  w-operador pic x(10) value spaces.
+       77  w-modo pic 9 value 1.
+           88  modo-batch value 2.
+       77  w-flag-batch pic 9 value zero.
+       01  reg-antes.
+           03 ant-nom pic x(10).
+           03 ant-apell pic x(10).
+           03 ant-importe pic 9(8)v99.
+           03 ant-tel pic 9(10).
+           03 ant-provincia pic x(12).
+           03 ant-localidad pic x(12).
+           03 ant-calle pic x(12).
+           03 ant-nro-calle pic 9(4).
+       01  reg-despues.
+           03 des-nom pic x(10).
+           03 des-apell pic x(10).
+           03 des-importe pic 9(8)v99.
+           03 des-tel pic 9(10).
+           03 des-provincia pic x(12).
+           03 des-localidad pic x(12).
+           03 des-calle pic x(12).
+           03 des-nro-calle pic 9(4).
+       01  lin-audit-det.
+           03 lad-fecha pic 9(8).
+           03 filler pic x(1) value space.
+           03 lad-hora pic 9(8).
+           03 filler pic x(1) value space.
+           03 lad-operador pic x(10).
+           03 filler pic x(1) value space.
+           03 lad-operacion pic x(4).
+           03 filler pic x(1) value space.
+           03 lad-nro pic 999.
+           03 filler pic x(1) value space.
+           03 lad-antes pic x(80).
+           03 filler pic x(1) value space.
+           03 lad-despues pic x(80).
+       77  w-existe pic x value "N".
+           88  existe-socio value "S".
+       77  w-opcion-existe pic 9 value zero.
+           88  opcion-baja value 1.
+           88  opcion-modificar value 2.
+           88  opcion-cancelar value 3.
+       77  w-conf pic x value "N".
+           88  confirma-baja value "S" "s".
+       77  w-nom-ok pic x value "N".
+           88  nombre-ok value "S".
+       77  w-apell-ok pic x value "N".
+           88  apellido-ok value "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
-           PERFORM 200-INGRESO.
-           PERFORM UNTIL soc-nro = 0
-               PERFORM 300-INGRESO-RESTO
-               PERFORM 400-GRABO-REGISTRO
-              PERFORM 200-INGRESO
-           END-PERFORM.
+           IF modo-batch
+               PERFORM 600-MODO-BATCH
+           ELSE
+               PERFORM 200-INGRESO
+               PERFORM UNTIL soc-nro = 0
+                   PERFORM 250-VERIFICO-SOCIO
+                   IF existe-socio
+                       PERFORM 260-MOSTRAR-ACTUAL
+                       PERFORM 265-PREGUNTO-ACCION
+                       EVALUATE TRUE
+                           WHEN opcion-baja
+                               PERFORM 266-CONFIRMO-BAJA
+                               IF confirma-baja
+                                   PERFORM 700-BAJA-SOCIO
+                               ELSE
+                                   DISPLAY "Baja cancelada"
+                               END-IF
+                           WHEN opcion-modificar
+                               PERFORM 300-INGRESO-RESTO
+                                   THRU 300-F-INGRESO-RESTO
+                               PERFORM 450-REESCRIBO-REGISTRO
+                           WHEN OTHER
+                               DISPLAY "Alta cancelada, "
+                                   "ingrese otro numero de socio"
+                       END-EVALUATE
+                   ELSE
+                       PERFORM 300-INGRESO-RESTO
+                           THRU 300-F-INGRESO-RESTO
+                       PERFORM 400-GRABO-REGISTRO
+                   END-IF
+                   PERFORM 200-INGRESO
+               END-PERFORM
+           END-IF.
            PERFORM 500-FIN.
             STOP RUN.
         100-INICIO.
            OPEN I-O socios.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY "Ingrese su identificacion de operador"
+           ACCEPT w-operador.
+           DISPLAY "1 - Ingreso interactivo"
+           DISPLAY "2 - Ingreso por lote (batch)"
+           ACCEPT w-modo.
        200-INGRESO.
-           display "ingrese nro"
+           display "ingrese nro (0 para finalizar)"
            accept soc-nro.
+       250-VERIFICO-SOCIO.
+           MOVE "N" TO w-existe.
+           READ socios INVALID KEY
+                   MOVE "N" TO w-existe
+               NOT INVALID KEY
+                   MOVE "S" TO w-existe
+           END-READ.
+       260-MOSTRAR-ACTUAL.
+           DISPLAY "EL SOCIO YA EXISTE, DATOS ACTUALES:"
+           DISPLAY "nombre actual.........: " soc-nom
+           DISPLAY "apellido actual.......: " soc-apell
+           DISPLAY "saldo actual..........: " soc-importe
+           DISPLAY "telefono actual.......: " soc-tel
+           DISPLAY "provincia actual......: " soc-provincia
+           DISPLAY "localidad actual......: " soc-localidad
+           DISPLAY "calle actual..........: " soc-calle
+           DISPLAY "nro de calle actual...: " soc-nro-calle
+           DISPLAY "INGRESE LOS DATOS NUEVOS A CONTINUACION".
+           MOVE soc-nom TO ant-nom.
+           MOVE soc-apell TO ant-apell.
+           MOVE soc-importe TO ant-importe.
+           MOVE soc-tel TO ant-tel.
+           MOVE soc-provincia TO ant-provincia.
+           MOVE soc-localidad TO ant-localidad.
+           MOVE soc-calle TO ant-calle.
+           MOVE soc-nro-calle TO ant-nro-calle.
+       265-PREGUNTO-ACCION.
+           DISPLAY "SOCIO: " soc-nro " - " soc-nom " " soc-apell
+           DISPLAY "El socio ya existe. Que desea hacer?"
+           DISPLAY "1 - Dar de baja"
+           DISPLAY "2 - Modificar sus datos"
+           DISPLAY "3 - Cancelar e ingresar otro numero"
+           MOVE ZERO TO w-opcion-existe
+           ACCEPT w-opcion-existe.
+
+       266-CONFIRMO-BAJA.
+           DISPLAY "Confirma la baja de este socio (S/N)?"
+           MOVE "N" TO w-conf
+           ACCEPT w-conf.
+
        300-INGRESO-RESTO.
            DISPLAY "INGRESE LOS DATOS DEL SOCIO: "
-           display "nombre"
-           accept soc-nom
-           DISPLAY "apellido"
-           ACCEPT soc-apell
+           PERFORM 305-PIDO-NOMBRE
+           PERFORM 310-PIDO-APELLIDO
            DISPLAY "saldo"
            ACCEPT soc-importe
            DISPLAY "telefono"
@@ -62,10 +198,118 @@
            ACCEPT soc-calle
            DISPLAY "numero de calle"
            ACCEPT soc-nro-calle.
+       300-F-INGRESO-RESTO.
+           EXIT.
+       305-PIDO-NOMBRE.
+           MOVE "N" TO w-nom-ok.
+           PERFORM UNTIL nombre-ok
+               PERFORM 306-ACEPTO-NOMBRE
+           END-PERFORM.
+       306-ACEPTO-NOMBRE.
+           display "nombre"
+           accept soc-nom
+           IF soc-nom = SPACES
+               DISPLAY "El nombre no puede quedar en blanco"
+           ELSE
+               MOVE "S" TO w-nom-ok
+           END-IF.
+       310-PIDO-APELLIDO.
+           MOVE "N" TO w-apell-ok.
+           PERFORM UNTIL apellido-ok
+               PERFORM 311-ACEPTO-APELLIDO
+           END-PERFORM.
+       311-ACEPTO-APELLIDO.
+           DISPLAY "apellido"
+           ACCEPT soc-apell
+           IF soc-apell = SPACES
+               DISPLAY "El apellido no puede quedar en blanco"
+           ELSE
+               MOVE "S" TO w-apell-ok
+           END-IF.
        400-GRABO-REGISTRO.
-           write soc-reg invalid key display "no pude"
+           write soc-reg
+               invalid key
+                   display "el socio " soc-nro " ya existe, no se grabo"
+               not invalid key
+                   MOVE SPACES TO reg-antes
+                   PERFORM 810-CAPTURO-DESPUES
+                   MOVE "ALTA" TO lad-operacion
+                   PERFORM 800-ESCRIBO-AUDITORIA
            end-write.
+       450-REESCRIBO-REGISTRO.
+           REWRITE soc-reg
+               INVALID KEY
+                   DISPLAY "no pude modificar"
+               NOT INVALID KEY
+                   PERFORM 810-CAPTURO-DESPUES
+                   MOVE "MODI" TO lad-operacion
+                   PERFORM 800-ESCRIBO-AUDITORIA
+           END-REWRITE.
+       700-BAJA-SOCIO.
+           DELETE socios RECORD
+               INVALID KEY
+                   DISPLAY "no pude dar de baja"
+               NOT INVALID KEY
+                   DISPLAY "Socio dado de baja"
+                   MOVE SPACES TO reg-despues
+                   MOVE "BAJA" TO lad-operacion
+                   PERFORM 800-ESCRIBO-AUDITORIA
+           END-DELETE.
+       800-ESCRIBO-AUDITORIA.
+           ACCEPT lad-fecha FROM DATE YYYYMMDD.
+           ACCEPT lad-hora FROM TIME.
+           MOVE w-operador TO lad-operador.
+           MOVE soc-nro TO lad-nro.
+           MOVE reg-antes TO lad-antes.
+           MOVE reg-despues TO lad-despues.
+           WRITE lin-audit FROM lin-audit-det.
+       810-CAPTURO-DESPUES.
+           MOVE soc-nom TO des-nom.
+           MOVE soc-apell TO des-apell.
+           MOVE soc-importe TO des-importe.
+           MOVE soc-tel TO des-tel.
+           MOVE soc-provincia TO des-provincia.
+           MOVE soc-localidad TO des-localidad.
+           MOVE soc-calle TO des-calle.
+           MOVE soc-nro-calle TO des-nro-calle.
+       600-MODO-BATCH.
+           OPEN INPUT TRANSACCIONES.
+           PERFORM 610-LEO-TRANSACCION.
+           PERFORM UNTIL w-flag-batch = 1
+               MOVE trn-nro TO soc-nro
+               PERFORM 250-VERIFICO-SOCIO
+               MOVE trn-nom TO soc-nom
+               MOVE trn-apell TO soc-apell
+               MOVE trn-importe TO soc-importe
+               MOVE trn-tel TO soc-tel
+               MOVE trn-provincia TO soc-provincia
+               MOVE trn-localidad TO soc-localidad
+               MOVE trn-calle TO soc-calle
+               MOVE trn-nro-calle TO soc-nro-calle
+               IF existe-socio
+                   DISPLAY "el socio " soc-nro
+                       " ya existe, no se proceso la transaccion"
+               ELSE
+                   IF trn-nom = SPACES OR trn-apell = SPACES
+                       DISPLAY "el socio " soc-nro
+                           " tiene nombre o apellido en blanco, "
+                           "no se proceso la transaccion"
+                   ELSE
+                       PERFORM 400-GRABO-REGISTRO
+                   END-IF
+               END-IF
+               PERFORM 610-LEO-TRANSACCION
+           END-PERFORM.
+           CLOSE TRANSACCIONES.
+
+       610-LEO-TRANSACCION.
+           READ TRANSACCIONES
+               AT END
+                   MOVE 1 TO w-flag-batch
+           END-READ.
+
        500-FIN.
            close socios.
+           close AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
